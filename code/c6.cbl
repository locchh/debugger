@@ -2,14 +2,262 @@
        PROGRAM-ID. AskNameJapanese.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-MASTER ASSIGN TO "OPERMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OM-OPERATOR-ID
+               FILE STATUS IS WS-OM-STATUS.
+
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+
+           SELECT LANG-CONTROL-FILE ASSIGN TO "LANGCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LANG-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT BUSINESS-DATE-FILE ASSIGN TO "BUSDATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUSDATE-STATUS.
+
+           SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBAUD-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER.
+       01  OPERATOR-MASTER-RECORD.
+           05  OM-OPERATOR-ID      PIC X(8).
+           05  OM-OPERATOR-NAME    PIC X(30).
+
+       FD  SIGNON-LOG.
+       01  SIGNON-LOG-RECORD       PIC X(80).
+
+       FD  LANG-CONTROL-FILE.
+       01  LANG-CONTROL-RECORD     PIC X(2).
+
+       FD  TRANSACTION-LOG.
+       01  TRANSACTION-LOG-RECORD  PIC X(24).
+
+       FD  BUSINESS-DATE-FILE.
+       01  BUSINESS-DATE-RECORD.
+           COPY BUSDATE.
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           COPY JOBAUD.
+
        WORKING-STORAGE SECTION.
-       01 USER-NAME       PIC X(30).
-       01 PROMPT           PIC X(50) VALUE "お名前を入力してください: ".
+       01  WS-OM-STATUS            PIC X(2)    VALUE "00".
+       01  WS-LANG-STATUS          PIC X(2)    VALUE "00".
+       01  WS-BUSDATE-STATUS       PIC X(2)    VALUE "00".
+       01  WS-SIGNLOG-STATUS       PIC X(2)    VALUE "00".
+       01  WS-TRANLOG-STATUS       PIC X(2)    VALUE "00".
+       01  WS-JOBAUD-STATUS        PIC X(2)    VALUE "00".
+       01  WS-OPERATOR-ID          PIC X(8).
+       01  WS-LANG-CODE            PIC X(2)    VALUE "JA".
+       01  WS-SIGNON-VALID         PIC X       VALUE "N".
+       01  WS-ID-VALID             PIC X       VALUE "N".
+       01  WS-CHAR-IDX             PIC 9(2).
+       01  WS-CHAR-ORD             PIC 9(3).
+       01  WS-SIG-LEN              PIC 9(2).
+
+       01  WS-PROMPT-JA            PIC X(50) VALUE
+           "お名前を入力してください: ".
+       01  WS-PROMPT-EN            PIC X(50) VALUE
+           "Enter your operator ID: ".
+       01  WS-PROMPT                PIC X(50).
+
+       01  WS-GREETING-JA.
+           05  FILLER          PIC X(17)   VALUE "こんにちは, ".
+           05  G-NAME-JA       PIC X(30).
+           05  FILLER          PIC X(9)    VALUE "さん！".
+
+       01  WS-GREETING-EN.
+           05  FILLER              PIC X(7)    VALUE "Hello, ".
+           05  G-NAME-EN           PIC X(30).
+           05  FILLER              PIC X       VALUE "!".
+
+       01  WS-TIMESTAMP.
+           05  WS-TS-TIME          PIC 9(6).
+
+       01  WS-BUS-DATE.
+           05  WS-BUS-YYYY         PIC 9(4).
+           05  WS-BUS-MM           PIC 9(2).
+           05  WS-BUS-DD           PIC 9(2).
+
+       01  WS-TRAN-LOG-LINE.
+           05  TL-OPERATOR-ID      PIC X(8).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  TL-DATE             PIC 9(8).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  TL-TIME             PIC 9(6).
+
+       01  WS-ERR-PROGRAM-ID       PIC X(30)   VALUE "AskNameJapanese".
+       01  WS-ERR-PARAGRAPH        PIC X(30).
+       01  WS-ERR-MESSAGE          PIC X(80).
+
+       01  WS-JOB-START-TIME       PIC 9(6).
+
+       01  WS-SIGNON-LINE.
+           05  SL-OPERATOR-ID      PIC X(8).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  SL-OPERATOR-NAME    PIC X(30).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  SL-DATE             PIC 9(8).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  SL-TIME             PIC 9(6).
 
        PROCEDURE DIVISION.
-       DISPLAY PROMPT.
-       ACCEPT USER-NAME.
-       DISPLAY "こんにちは, " USER-NAME "さん！".
-       STOP RUN.
+       MAIN-PARA.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           PERFORM GET-LANG-CODE.
+           PERFORM GET-BUS-DATE.
+           PERFORM SELECT-PROMPT.
+           MOVE "N" TO WS-ID-VALID.
+           PERFORM UNTIL WS-ID-VALID = "Y"
+               DISPLAY WS-PROMPT
+               ACCEPT WS-OPERATOR-ID
+               PERFORM VALIDATE-OPERATOR-ID-FORMAT
+           END-PERFORM.
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-TRANLOG-STATUS NOT = "00"
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF.
+           PERFORM WRITE-TRANSACTION-LOG-RECORD.
+           CLOSE TRANSACTION-LOG.
+           OPEN INPUT OPERATOR-MASTER.
+           PERFORM VALIDATE-OPERATOR.
+           CLOSE OPERATOR-MASTER.
+           IF WS-SIGNON-VALID = "Y"
+               OPEN EXTEND SIGNON-LOG
+               IF WS-SIGNLOG-STATUS NOT = "00"
+                   OPEN OUTPUT SIGNON-LOG
+               END-IF
+               PERFORM WRITE-SIGNON-RECORD
+               CLOSE SIGNON-LOG
+               PERFORM DISPLAY-GREETING
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "OPERATOR ID NOT RECOGNIZED: " WS-OPERATOR-ID
+               MOVE "MAIN-PARA" TO WS-ERR-PARAGRAPH
+               STRING "operator ID not recognized: " WS-OPERATOR-ID
+                   DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+               CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                   WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+           STOP RUN.
+
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE WS-ERR-PROGRAM-ID TO JA-PROGRAM-ID.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           ACCEPT JA-END-TIME FROM TIME.
+           MOVE 1 TO JA-READ-COUNT.
+           IF WS-SIGNON-VALID = "Y"
+               MOVE 0 TO JA-REJECT-COUNT
+               MOVE 1 TO JA-WRITE-COUNT
+           ELSE
+               MOVE 1 TO JA-REJECT-COUNT
+               MOVE 0 TO JA-WRITE-COUNT
+           END-IF.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOBAUD-STATUS NOT = "00"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+
+       GET-LANG-CODE.
+           OPEN INPUT LANG-CONTROL-FILE.
+           IF WS-LANG-STATUS = "00"
+               READ LANG-CONTROL-FILE
+                   NOT AT END
+                       MOVE LANG-CONTROL-RECORD TO WS-LANG-CODE
+               END-READ
+               CLOSE LANG-CONTROL-FILE
+           END-IF.
+
+       GET-BUS-DATE.
+           ACCEPT WS-BUS-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT BUSINESS-DATE-FILE.
+           IF WS-BUSDATE-STATUS = "00"
+               READ BUSINESS-DATE-FILE
+                   NOT AT END
+                       MOVE BD-YYYY TO WS-BUS-YYYY
+                       MOVE BD-MM TO WS-BUS-MM
+                       MOVE BD-DD TO WS-BUS-DD
+               END-READ
+               CLOSE BUSINESS-DATE-FILE
+           END-IF.
+
+       VALIDATE-OPERATOR-ID-FORMAT.
+           MOVE "Y" TO WS-ID-VALID.
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "N" TO WS-ID-VALID
+               DISPLAY "OPERATOR ID CANNOT BE BLANK - TRY AGAIN"
+           ELSE
+               COMPUTE WS-SIG-LEN =
+                   FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-OPERATOR-ID TRAILING))
+               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-SIG-LEN
+                   COMPUTE WS-CHAR-ORD =
+                       FUNCTION ORD(WS-OPERATOR-ID(WS-CHAR-IDX:1))
+                   IF WS-CHAR-ORD < 33
+                       MOVE "N" TO WS-ID-VALID
+                   END-IF
+               END-PERFORM
+               IF WS-ID-VALID = "N"
+                   DISPLAY "OPERATOR ID CONTAINS INVALID CHARACTERS,"
+                   DISPLAY "TRY AGAIN"
+               END-IF
+           END-IF.
+
+       SELECT-PROMPT.
+           IF WS-LANG-CODE = "EN"
+               MOVE WS-PROMPT-EN TO WS-PROMPT
+           ELSE
+               MOVE WS-PROMPT-JA TO WS-PROMPT
+           END-IF.
+
+       DISPLAY-GREETING.
+           IF WS-LANG-CODE = "EN"
+               MOVE OM-OPERATOR-NAME TO G-NAME-EN
+               DISPLAY WS-GREETING-EN
+           ELSE
+               MOVE OM-OPERATOR-NAME TO G-NAME-JA
+               DISPLAY WS-GREETING-JA
+           END-IF.
+
+       VALIDATE-OPERATOR.
+           MOVE WS-OPERATOR-ID TO OM-OPERATOR-ID.
+           READ OPERATOR-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-SIGNON-VALID
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-SIGNON-VALID
+           END-READ.
+
+       WRITE-TRANSACTION-LOG-RECORD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO TL-OPERATOR-ID.
+           MOVE WS-BUS-DATE TO TL-DATE.
+           MOVE WS-TS-TIME TO TL-TIME.
+           WRITE TRANSACTION-LOG-RECORD FROM WS-TRAN-LOG-LINE.
+
+       WRITE-SIGNON-RECORD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           MOVE OM-OPERATOR-ID TO SL-OPERATOR-ID.
+           MOVE OM-OPERATOR-NAME TO SL-OPERATOR-NAME.
+           MOVE WS-BUS-DATE TO SL-DATE.
+           MOVE WS-TS-TIME TO SL-TIME.
+           WRITE SIGNON-LOG-RECORD FROM WS-SIGNON-LINE.
