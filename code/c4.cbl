@@ -1,14 +1,115 @@
-       IDENTIFICATION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. InvalidDivisionProgram.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIVISION-REPORT ASSIGN TO "DIVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROUNDING-REPORT ASSIGN TO "DIVADJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRAN-RECORD.
+           COPY TRANPAIR.
+
+       FD  DIVISION-REPORT.
+       01  RPT-LINE            PIC X(80).
+
+       FD  ROUNDING-REPORT.
+       01  ADJ-LINE            PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  NUM1            PIC 9(3).
-       01  NUM2            PIC 9(3).
-       01  RESULT          PIC 9(4).
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+       01  WS-QUOTIENT         PIC 9(3)    VALUE ZERO.
+       01  WS-REMAINDER        PIC 9(3)    VALUE ZERO.
+       01  WS-DETAIL-COUNT     PIC 9(5)    VALUE ZERO.
+       01  WS-ADJUST-COUNT     PIC 9(5)    VALUE ZERO.
+       01  WS-EXCP-COUNT       PIC 9(5)    VALUE ZERO.
+
+       01  WS-ERR-PROGRAM-ID   PIC X(30)   VALUE
+           "InvalidDivisionProgram".
+       01  WS-ERR-PARAGRAPH    PIC X(30).
+       01  WS-ERR-MESSAGE      PIC X(80).
+
+       01  WS-DETAIL-LINE.
+           05  FILLER          PIC X(6)    VALUE "KEY: ".
+           05  D-KEY           PIC 9(6).
+           05  FILLER          PIC X(11)   VALUE "  QUOTIENT:".
+           05  D-QUOTIENT      PIC ZZ9.
+           05  FILLER          PIC X(12)   VALUE "  REMAINDER:".
+           05  D-REMAINDER     PIC ZZ9.
+
+       01  WS-ADJUST-LINE.
+           05  FILLER          PIC X(16)   VALUE
+               "ADJUSTMENT KEY: ".
+           05  A-KEY           PIC 9(6).
+           05  FILLER          PIC X(12)   VALUE "  REMAINDER:".
+           05  A-REMAINDER     PIC ZZ9.
 
        PROCEDURE DIVISION.
-       ADD NUM1 TO NUM2 GIVING RESULT.
-       DISPLAY RESULT STOP RUN.
+       MAIN-PARA.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT DIVISION-REPORT.
+           OPEN OUTPUT ROUNDING-REPORT.
+           PERFORM READ-TRAN-RECORD.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               PERFORM PROCESS-DIVISION
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           CLOSE DIVISION-REPORT.
+           CLOSE ROUNDING-REPORT.
+           DISPLAY "RECORDS DIVIDED:      " WS-DETAIL-COUNT.
+           DISPLAY "ROUNDING ADJUSTMENTS: " WS-ADJUST-COUNT.
+           DISPLAY "DIVIDE EXCEPTIONS:    " WS-EXCP-COUNT.
+           IF WS-ADJUST-COUNT > 0 OR WS-EXCP-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       READ-TRAN-RECORD.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-DIVISION.
+           ADD 1 TO WS-DETAIL-COUNT.
+           IF TRAN-NUM2 = 0
+               ADD 1 TO WS-EXCP-COUNT
+               MOVE ZERO TO WS-QUOTIENT
+               MOVE ZERO TO WS-REMAINDER
+               MOVE "PROCESS-DIVISION" TO WS-ERR-PARAGRAPH
+               STRING "divide by zero on key " TRAN-KEY
+                   DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+               CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                   WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+           ELSE
+               DIVIDE TRAN-NUM1 BY TRAN-NUM2
+                   GIVING WS-QUOTIENT REMAINDER WS-REMAINDER
+               IF WS-REMAINDER NOT = 0
+                   PERFORM WRITE-ROUNDING-ADJUSTMENT
+               END-IF
+           END-IF.
+           PERFORM WRITE-DIVISION-DETAIL.
+
+       WRITE-DIVISION-DETAIL.
+           MOVE TRAN-KEY TO D-KEY.
+           MOVE WS-QUOTIENT TO D-QUOTIENT.
+           MOVE WS-REMAINDER TO D-REMAINDER.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-ROUNDING-ADJUSTMENT.
+           ADD 1 TO WS-ADJUST-COUNT.
+           MOVE TRAN-KEY TO A-KEY.
+           MOVE WS-REMAINDER TO A-REMAINDER.
+           WRITE ADJ-LINE FROM WS-ADJUST-LINE.
