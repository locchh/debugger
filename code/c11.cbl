@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthEndSummary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTHLY-TOTALS-FILE ASSIGN TO "MONTOT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-REPORT ASSIGN TO "MESRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONTHLY-TOTALS-FILE.
+       01  MONTHLY-TOTAL-RECORD.
+           COPY MONTOT.
+
+       FD  SUMMARY-REPORT.
+       01  RPT-LINE                PIC X(80).
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           COPY JOBAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOBAUD-STATUS         PIC X(2)    VALUE "00".
+       01  WS-EOF-SWITCH            PIC X       VALUE "N".
+       01  WS-FIRST-RECORD          PIC X       VALUE "Y".
+       01  WS-CURRENT-YYYYMM        PIC 9(6).
+       01  WS-RECORD-YYYYMM         PIC 9(6).
+       01  WS-CURRENT-DATE          PIC 9(8)    VALUE ZERO.
+       01  WS-DAY-COUNT             PIC 9(5)    VALUE ZERO.
+       01  WS-TOTAL-READ            PIC 9(7)    VALUE ZERO.
+
+       01  WS-CURRENCY-COUNT   PIC 9(3)    VALUE ZERO.
+       01  WS-CURRENCY-FOUND   PIC X       VALUE "N".
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY OCCURS 10 TIMES
+                                   INDEXED BY CUR-IDX.
+               10  WS-CURRENCY-CODE    PIC X(3).
+               10  WS-CURRENCY-MTD     PIC 9(6).
+
+       01  WS-ERR-PROGRAM-ID        PIC X(30)   VALUE "MonthEndSummary".
+       01  WS-JOB-START-TIME        PIC 9(6).
+
+       01  WS-DETAIL-LINE.
+           05  FILLER               PIC X(6)    VALUE "DATE: ".
+           05  D-DATE                PIC 9(8).
+           05  FILLER               PIC X(12)   VALUE "  CURRENCY: ".
+           05  D-CURRENCY            PIC X(3).
+           05  FILLER               PIC X(10)   VALUE "  DAILY: ".
+           05  D-DAILY               PIC ZZZ9.
+           05  FILLER               PIC X(6)    VALUE "  MTD:".
+           05  D-MTD                 PIC ZZZZZ9.
+
+       01  WS-MONTH-HEADER-LINE.
+           05  FILLER               PIC X(17)   VALUE
+               "MONTH-TO-DATE FOR".
+           05  FILLER               PIC X       VALUE SPACE.
+           05  MH-YYYYMM             PIC 9(6).
+
+       01  WS-MONTH-FOOTER-LINE.
+           05  FILLER               PIC X(22)   VALUE
+               "MONTH TOTAL, DAYS:   ".
+           05  MF-DAY-COUNT          PIC ZZZ9.
+           05  FILLER               PIC X(12)   VALUE
+               "  CURRENCY: ".
+           05  MF-CURRENCY           PIC X(3).
+           05  FILLER               PIC X(14)   VALUE
+               "  MTD TOTAL: ".
+           05  MF-MTD-TOTAL          PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           OPEN INPUT MONTHLY-TOTALS-FILE.
+           OPEN OUTPUT SUMMARY-REPORT.
+           PERFORM READ-MONTHLY-TOTAL.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               COMPUTE WS-RECORD-YYYYMM = MT-DATE / 100
+               IF WS-FIRST-RECORD = "Y"
+                   MOVE WS-RECORD-YYYYMM TO WS-CURRENT-YYYYMM
+                   MOVE MT-DATE TO WS-CURRENT-DATE
+                   MOVE "N" TO WS-FIRST-RECORD
+                   PERFORM WRITE-MONTH-HEADER
+                   ADD 1 TO WS-DAY-COUNT
+               END-IF
+               IF WS-RECORD-YYYYMM NOT = WS-CURRENT-YYYYMM
+                   PERFORM WRITE-MONTH-FOOTER
+                   PERFORM RESET-MONTH-TOTALS
+                   MOVE WS-RECORD-YYYYMM TO WS-CURRENT-YYYYMM
+                   MOVE MT-DATE TO WS-CURRENT-DATE
+                   PERFORM WRITE-MONTH-HEADER
+                   ADD 1 TO WS-DAY-COUNT
+               ELSE
+                   IF MT-DATE NOT = WS-CURRENT-DATE
+                       MOVE MT-DATE TO WS-CURRENT-DATE
+                       ADD 1 TO WS-DAY-COUNT
+                   END-IF
+               END-IF
+               PERFORM ACCUMULATE-CURRENCY-MTD
+               ADD 1 TO WS-TOTAL-READ
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM READ-MONTHLY-TOTAL
+           END-PERFORM.
+           IF WS-FIRST-RECORD = "N"
+               PERFORM WRITE-MONTH-FOOTER
+           END-IF.
+           CLOSE MONTHLY-TOTALS-FILE.
+           CLOSE SUMMARY-REPORT.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE WS-ERR-PROGRAM-ID TO JA-PROGRAM-ID.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           ACCEPT JA-END-TIME FROM TIME.
+           MOVE WS-TOTAL-READ TO JA-READ-COUNT.
+           MOVE ZERO TO JA-REJECT-COUNT.
+           MOVE WS-TOTAL-READ TO JA-WRITE-COUNT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOBAUD-STATUS NOT = "00"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+
+       READ-MONTHLY-TOTAL.
+           READ MONTHLY-TOTALS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       WRITE-MONTH-HEADER.
+           MOVE WS-CURRENT-YYYYMM TO MH-YYYYMM.
+           WRITE RPT-LINE FROM WS-MONTH-HEADER-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE MT-DATE TO D-DATE.
+           MOVE MT-CURRENCY-CODE TO D-CURRENCY.
+           MOVE MT-RESULT TO D-DAILY.
+           MOVE ZERO TO D-MTD.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURRENCY-CODE(CUR-IDX) = MT-CURRENCY-CODE
+                   MOVE WS-CURRENCY-MTD(CUR-IDX) TO D-MTD
+               END-IF
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-MONTH-FOOTER.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-DAY-COUNT TO MF-DAY-COUNT
+               MOVE WS-CURRENCY-CODE(CUR-IDX) TO MF-CURRENCY
+               MOVE WS-CURRENCY-MTD(CUR-IDX) TO MF-MTD-TOTAL
+               WRITE RPT-LINE FROM WS-MONTH-FOOTER-LINE
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+
+       ACCUMULATE-CURRENCY-MTD.
+           MOVE "N" TO WS-CURRENCY-FOUND.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURRENCY-CODE(CUR-IDX) = MT-CURRENCY-CODE
+                   ADD MT-RESULT TO WS-CURRENCY-MTD(CUR-IDX)
+                   MOVE "Y" TO WS-CURRENCY-FOUND
+               END-IF
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+           IF WS-CURRENCY-FOUND = "N" AND WS-CURRENCY-COUNT < 10
+               ADD 1 TO WS-CURRENCY-COUNT
+               SET CUR-IDX TO WS-CURRENCY-COUNT
+               MOVE MT-CURRENCY-CODE TO WS-CURRENCY-CODE(CUR-IDX)
+               MOVE MT-RESULT TO WS-CURRENCY-MTD(CUR-IDX)
+           END-IF.
+
+       RESET-MONTH-TOTALS.
+           MOVE ZERO TO WS-DAY-COUNT.
+           MOVE ZERO TO WS-CURRENCY-COUNT.
