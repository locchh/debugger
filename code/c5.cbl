@@ -2,15 +2,105 @@
        PROGRAM-ID. AnotherInvalidProgram.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VARIANCE-REPORT ASSIGN TO "VARRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRAN-RECORD.
+           COPY TRANPAIR.
+
+       FD  VARIANCE-REPORT.
+       01  RPT-LINE            PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  NUM1            PIC X(3) VALUE "100".
-       01  NUM2            PIC 9(3) VALUE 50.
-       01  RESULT          PIC 9(4).
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+       01  WS-DETAIL-COUNT     PIC 9(5)    VALUE ZERO.
+       01  WS-EXCP-COUNT       PIC 9(5)    VALUE ZERO.
+       01  RESULT              PIC S9(4)   VALUE ZERO.
+       01  WS-ABS-RESULT       PIC 9(4)    VALUE ZERO.
+       01  WS-TOLERANCE        PIC 9(3)    VALUE 5.
+
+       01  WS-ERR-PROGRAM-ID   PIC X(30)   VALUE
+           "AnotherInvalidProgram".
+       01  WS-ERR-PARAGRAPH    PIC X(30).
+       01  WS-ERR-MESSAGE      PIC X(80).
+
+       01  WS-RESULT-LINE.
+           05  FILLER          PIC X(6)    VALUE "KEY: ".
+           05  R-KEY           PIC 9(6).
+           05  FILLER          PIC X(13)   VALUE
+               "  AMOUNT 1: ".
+           05  R-NUM1          PIC ZZ9.
+           05  FILLER          PIC X(13)   VALUE
+               "  AMOUNT 2: ".
+           05  R-NUM2          PIC ZZ9.
+           05  FILLER          PIC X(12)   VALUE
+               "  VARIANCE: ".
+           05  R-RESULT        PIC -ZZZ9.
+
+       01  WS-VARIANCE-LINE.
+           05  FILLER          PIC X(27)   VALUE
+               "VARIANCE EXCEEDS TOLERANCE:".
+           05  V-RESULT        PIC -ZZZ9.
 
        PROCEDURE DIVISION.
-       IF NUM1 > NUM2
-           DISPLAY "NUM1 is greater than NUM2"
-       DISPLAY "Result: " RESULT.
-       STOP RUN.
+       MAIN-PARA.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT VARIANCE-REPORT.
+           PERFORM READ-TRAN-RECORD.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               PERFORM PROCESS-VARIANCE
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           CLOSE VARIANCE-REPORT.
+           DISPLAY "RECORDS COMPARED:  " WS-DETAIL-COUNT.
+           DISPLAY "VARIANCE EXCEPTIONS:" WS-EXCP-COUNT.
+           IF WS-EXCP-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       READ-TRAN-RECORD.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-VARIANCE.
+           ADD 1 TO WS-DETAIL-COUNT.
+           COMPUTE RESULT = TRAN-NUM1 - TRAN-NUM2.
+           MOVE RESULT TO WS-ABS-RESULT.
+           IF RESULT < 0
+               COMPUTE WS-ABS-RESULT = 0 - RESULT
+           END-IF.
+           PERFORM WRITE-RESULT-LINE.
+           IF WS-ABS-RESULT > WS-TOLERANCE
+               PERFORM WRITE-VARIANCE-RECORD
+           END-IF.
+
+       WRITE-RESULT-LINE.
+           MOVE TRAN-KEY TO R-KEY.
+           MOVE TRAN-NUM1 TO R-NUM1.
+           MOVE TRAN-NUM2 TO R-NUM2.
+           MOVE RESULT TO R-RESULT.
+           WRITE RPT-LINE FROM WS-RESULT-LINE.
+
+       WRITE-VARIANCE-RECORD.
+           ADD 1 TO WS-EXCP-COUNT.
+           MOVE RESULT TO V-RESULT.
+           WRITE RPT-LINE FROM WS-VARIANCE-LINE.
+           MOVE "WRITE-VARIANCE-RECORD" TO WS-ERR-PARAGRAPH.
+           STRING "amount variance exceeds tolerance on key "
+               TRAN-KEY DELIMITED BY SIZE INTO WS-ERR-MESSAGE.
+           CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+               WS-ERR-PARAGRAPH WS-ERR-MESSAGE.
