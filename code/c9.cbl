@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MaintainTransactions.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT WORK-FILE ASSIGN TO "TRANWORK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NUMBER-FILE ASSIGN TO "NUMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRAN-RECORD.
+           COPY TRANPAIR.
+
+       FD  WORK-FILE.
+       01  WORK-RECORD.
+           COPY TRANPAIR.
+
+       FD  NUMBER-FILE.
+       01  NUMBER-RECORD           PIC S9(3) SIGN LEADING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANFILE-STATUS       PIC X(2)    VALUE "00".
+       01  WS-NUMFILE-STATUS        PIC X(2)    VALUE "00".
+       01  WS-EOF-SWITCH            PIC X       VALUE "N".
+       01  WS-MENU-CHOICE           PIC X.
+       01  WS-QUIT-SWITCH           PIC X       VALUE "N".
+       01  WS-FOUND-SWITCH          PIC X       VALUE "N".
+
+       01  WS-ENTRY-KEY             PIC 9(6).
+       01  WS-ENTRY-BRANCH          PIC X(4).
+       01  WS-ENTRY-CURRENCY        PIC X(3).
+       01  WS-ENTRY-NUM1            PIC 9(3).
+       01  WS-ENTRY-NUM2            PIC 9(3).
+       01  WS-ENTRY-NUMBER          PIC S9(3) SIGN LEADING SEPARATE.
+
+       01  WS-TABLE-COUNT           PIC 9(5)    VALUE ZERO.
+       01  WS-TABLE-IDX             PIC 9(5).
+       01  WS-TRAN-TABLE.
+           05  WS-TRAN-ENTRY        OCCURS 500 TIMES
+                                     INDEXED BY TRAN-IDX.
+               10  WT-KEY           PIC 9(6).
+               10  WT-BRANCH        PIC X(4).
+               10  WT-CURRENCY      PIC X(3).
+               10  WT-NUM1          PIC 9(3).
+               10  WT-NUM2          PIC 9(3).
+
+       SCREEN SECTION.
+       01  MAINTENANCE-MENU.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE "TRANSACTION FILE MAINTENANCE".
+           05  LINE 3  COL 1   VALUE "1. BROWSE TRANS-FILE".
+           05  LINE 4  COL 1   VALUE "2. ADD A TRANSACTION RECORD".
+           05  LINE 5  COL 1   VALUE "3. CORRECT A TRANSACTION RECORD".
+           05  LINE 6  COL 1   VALUE "4. ADD A NUMBER-FILE RECORD".
+           05  LINE 7  COL 1   VALUE "5. QUIT".
+           05  LINE 9  COL 1   VALUE "SELECT OPTION: ".
+           05  LINE 9  COL 16  PIC X       TO WS-MENU-CHOICE.
+
+       01  ADD-TRAN-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE "ADD TRANSACTION RECORD".
+           05  LINE 3  COL 1   VALUE "KEY:    ".
+           05  LINE 3  COL 9   PIC 9(6)    TO WS-ENTRY-KEY.
+           05  LINE 4  COL 1   VALUE "BRANCH: ".
+           05  LINE 4  COL 9   PIC X(4)    TO WS-ENTRY-BRANCH.
+           05  LINE 5  COL 1   VALUE "CURRENCY: ".
+           05  LINE 5  COL 11  PIC X(3)    TO WS-ENTRY-CURRENCY.
+           05  LINE 6  COL 1   VALUE "NUM1:   ".
+           05  LINE 6  COL 9   PIC 9(3)    TO WS-ENTRY-NUM1.
+           05  LINE 7  COL 1   VALUE "NUM2:   ".
+           05  LINE 7  COL 9   PIC 9(3)    TO WS-ENTRY-NUM2.
+
+       01  CORRECT-TRAN-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE "CORRECT TRANSACTION RECORD".
+           05  LINE 3  COL 1   VALUE "KEY TO CORRECT: ".
+           05  LINE 3  COL 17  PIC 9(6)    TO WS-ENTRY-KEY.
+           05  LINE 4  COL 1   VALUE "NEW BRANCH:     ".
+           05  LINE 4  COL 17  PIC X(4)    TO WS-ENTRY-BRANCH.
+           05  LINE 5  COL 1   VALUE "NEW CURRENCY:   ".
+           05  LINE 5  COL 17  PIC X(3)    TO WS-ENTRY-CURRENCY.
+           05  LINE 6  COL 1   VALUE "NEW NUM1:       ".
+           05  LINE 6  COL 17  PIC 9(3)    TO WS-ENTRY-NUM1.
+           05  LINE 7  COL 1   VALUE "NEW NUM2:       ".
+           05  LINE 7  COL 17  PIC 9(3)    TO WS-ENTRY-NUM2.
+
+       01  ADD-NUMBER-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE "ADD NUMBER-FILE RECORD".
+           05  LINE 3  COL 1   VALUE "NUMBER: ".
+           05  LINE 3  COL 9   PIC S9(3) SIGN LEADING SEPARATE
+                                            TO WS-ENTRY-NUMBER.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-QUIT-SWITCH = "Y"
+               DISPLAY MAINTENANCE-MENU
+               ACCEPT MAINTENANCE-MENU
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1"
+                       PERFORM BROWSE-TRANS-FILE
+                   WHEN "2"
+                       PERFORM ADD-TRAN-RECORD
+                   WHEN "3"
+                       PERFORM CORRECT-TRAN-RECORD
+                   WHEN "4"
+                       PERFORM ADD-NUMBER-RECORD
+                   WHEN "5"
+                       MOVE "Y" TO WS-QUIT-SWITCH
+                   WHEN OTHER
+                       DISPLAY "INVALID OPTION, TRY AGAIN"
+               END-EVALUATE
+           END-PERFORM.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       BROWSE-TRANS-FILE.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT TRANS-FILE.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       DISPLAY "KEY: " TRAN-KEY OF TRAN-RECORD
+                           " BRANCH: " TRAN-BRANCH OF TRAN-RECORD
+                           " CURRENCY: " TRAN-CURRENCY OF TRAN-RECORD
+                           " NUM1: " TRAN-NUM1 OF TRAN-RECORD
+                           " NUM2: " TRAN-NUM2 OF TRAN-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+
+       ADD-TRAN-RECORD.
+           DISPLAY ADD-TRAN-SCREEN.
+           ACCEPT ADD-TRAN-SCREEN.
+           OPEN EXTEND TRANS-FILE.
+           IF WS-TRANFILE-STATUS NOT = "00"
+               OPEN OUTPUT TRANS-FILE
+           END-IF.
+           MOVE WS-ENTRY-KEY TO TRAN-KEY OF TRAN-RECORD.
+           MOVE WS-ENTRY-BRANCH TO TRAN-BRANCH OF TRAN-RECORD.
+           MOVE WS-ENTRY-CURRENCY TO TRAN-CURRENCY OF TRAN-RECORD.
+           MOVE WS-ENTRY-NUM1 TO TRAN-NUM1 OF TRAN-RECORD.
+           MOVE WS-ENTRY-NUM2 TO TRAN-NUM2 OF TRAN-RECORD.
+           WRITE TRAN-RECORD.
+           CLOSE TRANS-FILE.
+
+       ADD-NUMBER-RECORD.
+           DISPLAY ADD-NUMBER-SCREEN.
+           ACCEPT ADD-NUMBER-SCREEN.
+           OPEN EXTEND NUMBER-FILE.
+           IF WS-NUMFILE-STATUS NOT = "00"
+               OPEN OUTPUT NUMBER-FILE
+           END-IF.
+           MOVE WS-ENTRY-NUMBER TO NUMBER-RECORD.
+           WRITE NUMBER-RECORD.
+           CLOSE NUMBER-FILE.
+
+       CORRECT-TRAN-RECORD.
+           DISPLAY CORRECT-TRAN-SCREEN.
+           ACCEPT CORRECT-TRAN-SCREEN.
+           PERFORM LOAD-TRAN-TABLE.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           SET TRAN-IDX TO 1.
+           PERFORM UNTIL TRAN-IDX > WS-TABLE-COUNT
+               IF WT-KEY(TRAN-IDX) = WS-ENTRY-KEY
+                   MOVE WS-ENTRY-BRANCH TO WT-BRANCH(TRAN-IDX)
+                   MOVE WS-ENTRY-CURRENCY TO WT-CURRENCY(TRAN-IDX)
+                   MOVE WS-ENTRY-NUM1 TO WT-NUM1(TRAN-IDX)
+                   MOVE WS-ENTRY-NUM2 TO WT-NUM2(TRAN-IDX)
+                   MOVE "Y" TO WS-FOUND-SWITCH
+               END-IF
+               SET TRAN-IDX UP BY 1
+           END-PERFORM.
+           IF WS-FOUND-SWITCH = "Y"
+               PERFORM REWRITE-TRAN-TABLE
+           ELSE
+               DISPLAY "KEY NOT FOUND: " WS-ENTRY-KEY
+           END-IF.
+
+       LOAD-TRAN-TABLE.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE ZERO TO WS-TABLE-COUNT.
+           OPEN INPUT TRANS-FILE.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TABLE-COUNT
+                       SET TRAN-IDX TO WS-TABLE-COUNT
+                       MOVE TRAN-KEY OF TRAN-RECORD TO WT-KEY(TRAN-IDX)
+                       MOVE TRAN-BRANCH OF TRAN-RECORD
+                           TO WT-BRANCH(TRAN-IDX)
+                       MOVE TRAN-CURRENCY OF TRAN-RECORD
+                           TO WT-CURRENCY(TRAN-IDX)
+                       MOVE TRAN-NUM1 OF TRAN-RECORD
+                           TO WT-NUM1(TRAN-IDX)
+                       MOVE TRAN-NUM2 OF TRAN-RECORD
+                           TO WT-NUM2(TRAN-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+
+       REWRITE-TRAN-TABLE.
+           OPEN OUTPUT WORK-FILE.
+           SET TRAN-IDX TO 1.
+           PERFORM UNTIL TRAN-IDX > WS-TABLE-COUNT
+               MOVE WT-KEY(TRAN-IDX) TO TRAN-KEY OF WORK-RECORD
+               MOVE WT-BRANCH(TRAN-IDX) TO TRAN-BRANCH OF WORK-RECORD
+               MOVE WT-CURRENCY(TRAN-IDX)
+                   TO TRAN-CURRENCY OF WORK-RECORD
+               MOVE WT-NUM1(TRAN-IDX) TO TRAN-NUM1 OF WORK-RECORD
+               MOVE WT-NUM2(TRAN-IDX) TO TRAN-NUM2 OF WORK-RECORD
+               WRITE WORK-RECORD
+               SET TRAN-IDX UP BY 1
+           END-PERFORM.
+           CLOSE WORK-FILE.
+           OPEN INPUT WORK-FILE.
+           OPEN OUTPUT TRANS-FILE.
+           MOVE "N" TO WS-EOF-SWITCH.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       WRITE TRAN-RECORD FROM WORK-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE WORK-FILE.
+           CLOSE TRANS-FILE.
