@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BalanceReconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTHLY-TOTALS-FILE ASSIGN TO "MONTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTOT-STATUS.
+
+           SELECT BALANCE-FILE ASSIGN TO "BALFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBAUD-STATUS.
+
+           SELECT BUSINESS-DATE-FILE ASSIGN TO "BUSDATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUSDATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MONTHLY-TOTALS-FILE.
+       01  MONTHLY-TOTAL-RECORD.
+           COPY MONTOT.
+
+       FD  BALANCE-FILE.
+       01  BALANCE-RECORD.
+           05  BAL-CURRENCY-CODE  PIC X(3).
+           05  BAL-CONTROL-TOTAL  PIC 9(4).
+
+       FD  RECON-REPORT.
+       01  RPT-LINE               PIC X(80).
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           COPY JOBAUD.
+
+       FD  BUSINESS-DATE-FILE.
+       01  BUSINESS-DATE-RECORD.
+           COPY BUSDATE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MONTOT-STATUS        PIC X(2)    VALUE "00".
+       01  WS-BAL-STATUS           PIC X(2)    VALUE "00".
+       01  WS-BUSDATE-STATUS       PIC X(2)    VALUE "00".
+       01  WS-JOBAUD-STATUS        PIC X(2)    VALUE "00".
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+       01  WS-VARIANCE             PIC S9(4)   VALUE ZERO.
+       01  WS-ABS-VARIANCE         PIC 9(4)    VALUE ZERO.
+       01  WS-TOLERANCE            PIC 9(3)    VALUE 5.
+       01  WS-MISMATCH-COUNT       PIC 9(3)    VALUE ZERO.
+       01  WS-FOUND-SW             PIC X       VALUE "N".
+       01  WS-LOOKUP-TOTAL         PIC 9(4)    VALUE ZERO.
+
+       01  WS-SUM-COUNT            PIC 9(3)    VALUE ZERO.
+       01  WS-SUM-TABLE.
+           05  WS-SUM-ENTRY        OCCURS 10 TIMES
+                                       INDEXED BY SUM-IDX.
+               10  WS-SUM-CURRENCY PIC X(3).
+               10  WS-SUM-TOTAL    PIC 9(4).
+
+       01  WS-CONTROL-COUNT        PIC 9(3)   VALUE ZERO.
+       01  WS-CONTROL-TABLE.
+           05  WS-CONTROL-ENTRY    OCCURS 10 TIMES
+                                       INDEXED BY CTL-IDX.
+               10  WS-CONTROL-CURRENCY PIC X(3).
+               10  WS-CONTROL-TOTAL    PIC 9(4).
+
+       01  WS-ERR-PROGRAM-ID       PIC X(30)   VALUE
+           "BalanceReconciliation".
+       01  WS-ERR-PARAGRAPH        PIC X(30).
+       01  WS-ERR-MESSAGE          PIC X(80).
+
+       01  WS-JOB-START-TIME       PIC 9(6).
+       01  WS-RUN-DATE-NUM         PIC 9(8)    VALUE ZERO.
+       01  WS-FOUND-IN-SUM         PIC X       VALUE "N".
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY         PIC 9(4).
+           05  WS-RUN-MM           PIC 9(2).
+           05  WS-RUN-DD           PIC 9(2).
+
+       01  WS-RESULT-LINE.
+           05  FILLER              PIC X(10)   VALUE
+               "CURRENCY: ".
+           05  R-CURRENCY          PIC X(3).
+           05  FILLER              PIC X(12)   VALUE
+               "  SUM TOTAL:".
+           05  R-SUM-TOTAL         PIC ZZZ9.
+           05  FILLER              PIC X(16)   VALUE
+               "  CONTROL TOTAL:".
+           05  R-CONTROL-TOTAL     PIC ZZZ9.
+           05  FILLER              PIC X(12)   VALUE
+               "  VARIANCE: ".
+           05  R-VARIANCE          PIC -ZZZ9.
+
+       01  WS-STATUS-LINE.
+           05  FILLER              PIC X(10)   VALUE "STATUS:   ".
+           05  R-STATUS            PIC X(25).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           PERFORM GET-RUN-DATE.
+           PERFORM READ-SUM-TOTALS.
+           MOVE "N" TO WS-EOF-SWITCH.
+           PERFORM READ-CONTROL-TOTALS.
+           OPEN OUTPUT RECON-REPORT.
+           SET SUM-IDX TO 1.
+           PERFORM UNTIL SUM-IDX > WS-SUM-COUNT
+               PERFORM RECONCILE-CURRENCY
+               SET SUM-IDX UP BY 1
+           END-PERFORM.
+           PERFORM RECONCILE-MISSING-ACTIVITY.
+           CLOSE RECON-REPORT.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+           IF WS-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT BUSINESS-DATE-FILE.
+           IF WS-BUSDATE-STATUS = "00"
+               READ BUSINESS-DATE-FILE
+                   NOT AT END
+                       MOVE BD-YYYY TO WS-RUN-YYYY
+                       MOVE BD-MM TO WS-RUN-MM
+                       MOVE BD-DD TO WS-RUN-DD
+               END-READ
+               CLOSE BUSINESS-DATE-FILE
+           END-IF.
+           COMPUTE WS-RUN-DATE-NUM = WS-RUN-YYYY * 10000
+               + WS-RUN-MM * 100 + WS-RUN-DD.
+
+       READ-SUM-TOTALS.
+           OPEN INPUT MONTHLY-TOTALS-FILE.
+           IF WS-MONTOT-STATUS = "00"
+               PERFORM UNTIL WS-EOF-SWITCH = "Y"
+                   READ MONTHLY-TOTALS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF MT-DATE = WS-RUN-DATE-NUM
+                               PERFORM STORE-SUM-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MONTHLY-TOTALS-FILE
+           END-IF.
+
+       STORE-SUM-ENTRY.
+           MOVE "N" TO WS-FOUND-SW.
+           SET SUM-IDX TO 1.
+           PERFORM UNTIL SUM-IDX > WS-SUM-COUNT
+               IF WS-SUM-CURRENCY(SUM-IDX) = MT-CURRENCY-CODE
+                   MOVE MT-RESULT TO WS-SUM-TOTAL(SUM-IDX)
+                   MOVE "Y" TO WS-FOUND-SW
+               END-IF
+               SET SUM-IDX UP BY 1
+           END-PERFORM.
+           IF WS-FOUND-SW = "N" AND WS-SUM-COUNT < 10
+               ADD 1 TO WS-SUM-COUNT
+               SET SUM-IDX TO WS-SUM-COUNT
+               MOVE MT-CURRENCY-CODE TO WS-SUM-CURRENCY(SUM-IDX)
+               MOVE MT-RESULT TO WS-SUM-TOTAL(SUM-IDX)
+           END-IF.
+
+       RECONCILE-MISSING-ACTIVITY.
+           SET CTL-IDX TO 1.
+           PERFORM UNTIL CTL-IDX > WS-CONTROL-COUNT
+               MOVE "N" TO WS-FOUND-IN-SUM
+               SET SUM-IDX TO 1
+               PERFORM UNTIL SUM-IDX > WS-SUM-COUNT
+                   IF WS-SUM-CURRENCY(SUM-IDX) =
+                           WS-CONTROL-CURRENCY(CTL-IDX)
+                       MOVE "Y" TO WS-FOUND-IN-SUM
+                   END-IF
+                   SET SUM-IDX UP BY 1
+               END-PERFORM
+               IF WS-FOUND-IN-SUM = "N"
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE WS-CONTROL-CURRENCY(CTL-IDX) TO R-CURRENCY
+                   MOVE ZERO TO R-SUM-TOTAL
+                   MOVE WS-CONTROL-TOTAL(CTL-IDX) TO R-CONTROL-TOTAL
+                   MOVE WS-CONTROL-TOTAL(CTL-IDX) TO R-VARIANCE
+                   WRITE RPT-LINE FROM WS-RESULT-LINE
+                   MOVE "MISMATCH - NO ACTIVITY RECORDED" TO R-STATUS
+                   WRITE RPT-LINE FROM WS-STATUS-LINE
+                   MOVE "RECONCILE-MISSING-ACTIVITY" TO WS-ERR-PARAGRAPH
+                   STRING "no transaction activity recorded for "
+                       WS-CONTROL-CURRENCY(CTL-IDX)
+                       DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+                   CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                       WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+               END-IF
+               SET CTL-IDX UP BY 1
+           END-PERFORM.
+
+       READ-CONTROL-TOTALS.
+           OPEN INPUT BALANCE-FILE.
+           IF WS-BAL-STATUS = "00"
+               PERFORM UNTIL WS-EOF-SWITCH = "Y"
+                   READ BALANCE-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SWITCH
+                       NOT AT END
+                           ADD 1 TO WS-CONTROL-COUNT
+                           SET CTL-IDX TO WS-CONTROL-COUNT
+                           MOVE BAL-CURRENCY-CODE
+                               TO WS-CONTROL-CURRENCY(CTL-IDX)
+                           MOVE BAL-CONTROL-TOTAL
+                               TO WS-CONTROL-TOTAL(CTL-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE BALANCE-FILE
+           END-IF.
+
+       RECONCILE-CURRENCY.
+           MOVE ZERO TO WS-LOOKUP-TOTAL.
+           SET CTL-IDX TO 1.
+           PERFORM UNTIL CTL-IDX > WS-CONTROL-COUNT
+               IF WS-CONTROL-CURRENCY(CTL-IDX) =
+                       WS-SUM-CURRENCY(SUM-IDX)
+                   MOVE WS-CONTROL-TOTAL(CTL-IDX) TO WS-LOOKUP-TOTAL
+               END-IF
+               SET CTL-IDX UP BY 1
+           END-PERFORM.
+           COMPUTE WS-VARIANCE =
+               WS-SUM-TOTAL(SUM-IDX) - WS-LOOKUP-TOTAL.
+           MOVE WS-VARIANCE TO WS-ABS-VARIANCE.
+           IF WS-VARIANCE < 0
+               COMPUTE WS-ABS-VARIANCE = 0 - WS-VARIANCE
+           END-IF.
+           MOVE WS-SUM-CURRENCY(SUM-IDX) TO R-CURRENCY.
+           MOVE WS-SUM-TOTAL(SUM-IDX) TO R-SUM-TOTAL.
+           MOVE WS-LOOKUP-TOTAL TO R-CONTROL-TOTAL.
+           MOVE WS-VARIANCE TO R-VARIANCE.
+           WRITE RPT-LINE FROM WS-RESULT-LINE.
+           IF WS-ABS-VARIANCE > WS-TOLERANCE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE "MISMATCH - OVER TOLERANCE" TO R-STATUS
+               WRITE RPT-LINE FROM WS-STATUS-LINE
+               MOVE "RECONCILE-CURRENCY" TO WS-ERR-PARAGRAPH
+               STRING "balance mismatch on " WS-SUM-CURRENCY(SUM-IDX)
+                   ", variance " WS-VARIANCE
+                   DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+               CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                   WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+           ELSE
+               MOVE "WITHIN TOLERANCE" TO R-STATUS
+               WRITE RPT-LINE FROM WS-STATUS-LINE
+           END-IF.
+
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE WS-ERR-PROGRAM-ID TO JA-PROGRAM-ID.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           ACCEPT JA-END-TIME FROM TIME.
+           COMPUTE JA-READ-COUNT = WS-SUM-COUNT + WS-CONTROL-COUNT.
+           MOVE WS-SUM-COUNT TO JA-WRITE-COUNT.
+           MOVE WS-MISMATCH-COUNT TO JA-REJECT-COUNT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOBAUD-STATUS NOT = "00"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
