@@ -2,21 +2,299 @@
        PROGRAM-ID. EvenOddProgram.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO "NUMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-NUMBER-FILE ASSIGN TO "NUMSORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+
+           SELECT EVEN-FILE ASSIGN TO "EVENFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ODD-FILE ASSIGN TO "ODDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "NUMEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBAUD-STATUS.
+
+           SELECT DUP-CONTROL-FILE ASSIGN TO "DUPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-STATUS.
+
+           SELECT VALID-NUMBER-FILE ASSIGN TO "NUMVALID"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BUSINESS-DATE-FILE ASSIGN TO "BUSDATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUSDATE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBER-FILE.
+       01  NUMBER-RECORD       PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  VALID-NUMBER-FILE.
+       01  VALID-NUMBER-RECORD PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  SORTED-NUMBER-FILE.
+       01  SORTED-NUMBER-RECORD PIC S9(3) SIGN LEADING SEPARATE.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD    PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  EVEN-FILE.
+       01  EVEN-RECORD         PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  ODD-FILE.
+       01  ODD-RECORD          PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  EXCEPTION-FILE.
+       01  EXCP-RECORD         PIC X(40).
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           COPY JOBAUD.
+
+       FD  DUP-CONTROL-FILE.
+       01  DUP-CONTROL-RECORD.
+           05  DC-RUN-DATE     PIC 9(8).
+           05  DC-NUMBER       PIC S9(3) SIGN LEADING SEPARATE.
+
+       FD  BUSINESS-DATE-FILE.
+       01  BUSINESS-DATE-RECORD.
+           COPY BUSDATE.
+
        WORKING-STORAGE SECTION.
-       01  NUMBER          PIC 9(3).
-       01  REMAINDER       PIC 9(1).
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+       01  WS-NUMBER           PIC S9(3).
+       01  WS-REMAINDER        PIC 9(1).
+       01  WS-EVEN-COUNT       PIC 9(5)    VALUE ZERO.
+       01  WS-ODD-COUNT        PIC 9(5)    VALUE ZERO.
+       01  WS-REJECT-COUNT     PIC 9(5)    VALUE ZERO.
+
+       01  WS-EXCP-LINE.
+           05  FILLER          PIC X(14)   VALUE "INVALID INPUT:".
+           05  E-RAW-VALUE     PIC X(4).
+
+       01  WS-DUP-LINE.
+           05  FILLER          PIC X(14)   VALUE "DUPLICATE NUM:".
+           05  DUP-RAW-VALUE   PIC X(4).
+
+       01  WS-DUP-STATUS       PIC X(2)    VALUE "00".
+       01  WS-BUSDATE-STATUS   PIC X(2)    VALUE "00".
+       01  WS-JOBAUD-STATUS    PIC X(2)    VALUE "00".
+       01  WS-DUP-FOUND        PIC X       VALUE "N".
+       01  WS-DUP-COUNT        PIC 9(5)    VALUE ZERO.
+       01  WS-SEEN-COUNT       PIC 9(5)    VALUE ZERO.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY     PIC 9(4).
+           05  WS-RUN-MM       PIC 9(2).
+           05  WS-RUN-DD       PIC 9(2).
+       01  WS-RUN-DATE-NUM     PIC 9(8)    VALUE ZERO.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-NUMBER  PIC S9(3)   OCCURS 2000 TIMES
+                                   INDEXED BY SEEN-IDX.
+
+       01  WS-TIER-REM         PIC 9(1).
+       01  WS-TIER-COUNTS.
+           05  WS-TIER-COUNT   PIC 9(5)    VALUE ZERO OCCURS 5 TIMES
+                                   INDEXED BY TIER-IDX.
+
+       01  WS-ERR-PROGRAM-ID   PIC X(30)   VALUE "EvenOddProgram".
+       01  WS-ERR-PARAGRAPH    PIC X(30).
+       01  WS-ERR-MESSAGE      PIC X(80).
+
+       01  WS-JOB-START-TIME   PIC 9(6).
+       01  WS-READ-COUNT       PIC 9(5)    VALUE ZERO.
 
        PROCEDURE DIVISION.
-       DISPLAY "Enter a number: ".
-       ACCEPT NUMBER.
-       COMPUTE REMAINDER = NUMBER MOD 2.
+       MAIN-PARA.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           PERFORM GET-RUN-DATE.
+           PERFORM LOAD-DUP-CONTROL.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM VALIDATE-NUMBER-FILE.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SORT-WORK-RECORD
+               USING VALID-NUMBER-FILE
+               GIVING SORTED-NUMBER-FILE.
+           OPEN INPUT SORTED-NUMBER-FILE.
+           OPEN OUTPUT EVEN-FILE.
+           OPEN OUTPUT ODD-FILE.
+           PERFORM READ-NUMBER-RECORD.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               MOVE SORTED-NUMBER-RECORD TO WS-NUMBER
+               PERFORM CHECK-DUPLICATE
+               IF WS-DUP-FOUND = "Y"
+                   PERFORM WRITE-DUPLICATE-RECORD
+               ELSE
+                   COMPUTE WS-REMAINDER = FUNCTION MOD(WS-NUMBER, 2)
+                   IF WS-REMAINDER = 0
+                       ADD 1 TO WS-EVEN-COUNT
+                       WRITE EVEN-RECORD FROM WS-NUMBER
+                   ELSE
+                       ADD 1 TO WS-ODD-COUNT
+                       WRITE ODD-RECORD FROM WS-NUMBER
+                   END-IF
+                   COMPUTE WS-TIER-REM = FUNCTION MOD(WS-NUMBER, 5)
+                   SET TIER-IDX TO WS-TIER-REM
+                   SET TIER-IDX UP BY 1
+                   ADD 1 TO WS-TIER-COUNT(TIER-IDX)
+                   PERFORM ADD-TO-SEEN-TABLE
+               END-IF
+               PERFORM READ-NUMBER-RECORD
+           END-PERFORM.
+           CLOSE SORTED-NUMBER-FILE.
+           CLOSE EVEN-FILE.
+           CLOSE ODD-FILE.
+           CLOSE EXCEPTION-FILE.
+           PERFORM WRITE-DUP-CONTROL.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+           PERFORM DISPLAY-SUMMARY.
+           IF WS-REJECT-COUNT > 0 OR WS-DUP-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT BUSINESS-DATE-FILE.
+           IF WS-BUSDATE-STATUS = "00"
+               READ BUSINESS-DATE-FILE
+                   NOT AT END
+                       MOVE BD-YYYY TO WS-RUN-YYYY
+                       MOVE BD-MM TO WS-RUN-MM
+                       MOVE BD-DD TO WS-RUN-DD
+               END-READ
+               CLOSE BUSINESS-DATE-FILE
+           END-IF.
+           COMPUTE WS-RUN-DATE-NUM = WS-RUN-YYYY * 10000
+               + WS-RUN-MM * 100 + WS-RUN-DD.
+
+       VALIDATE-NUMBER-FILE.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT NUMBER-FILE.
+           OPEN OUTPUT VALID-NUMBER-FILE.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ NUMBER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       IF NUMBER-RECORD IS NUMERIC
+                           WRITE VALID-NUMBER-RECORD FROM NUMBER-RECORD
+                       ELSE
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE NUMBER-FILE.
+           CLOSE VALID-NUMBER-FILE.
+           MOVE "N" TO WS-EOF-SWITCH.
+
+       READ-NUMBER-RECORD.
+           READ SORTED-NUMBER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE NUMBER-RECORD TO E-RAW-VALUE.
+           WRITE EXCP-RECORD FROM WS-EXCP-LINE.
+           MOVE "WRITE-EXCEPTION-RECORD" TO WS-ERR-PARAGRAPH.
+           STRING "invalid NUMBER input: " NUMBER-RECORD
+               DELIMITED BY SIZE INTO WS-ERR-MESSAGE.
+           CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+               WS-ERR-PARAGRAPH WS-ERR-MESSAGE.
+
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE WS-ERR-PROGRAM-ID TO JA-PROGRAM-ID.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           ACCEPT JA-END-TIME FROM TIME.
+           MOVE WS-READ-COUNT TO JA-READ-COUNT.
+           COMPUTE JA-REJECT-COUNT = WS-REJECT-COUNT + WS-DUP-COUNT.
+           COMPUTE JA-WRITE-COUNT = WS-EVEN-COUNT + WS-ODD-COUNT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOBAUD-STATUS NOT = "00"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+
+       LOAD-DUP-CONTROL.
+           OPEN INPUT DUP-CONTROL-FILE.
+           IF WS-DUP-STATUS = "00"
+               PERFORM UNTIL WS-DUP-STATUS NOT = "00"
+                   READ DUP-CONTROL-FILE
+                       AT END
+                           MOVE "10" TO WS-DUP-STATUS
+                       NOT AT END
+                           IF DC-RUN-DATE = WS-RUN-DATE-NUM
+                               ADD 1 TO WS-SEEN-COUNT
+                               SET SEEN-IDX TO WS-SEEN-COUNT
+                               MOVE DC-NUMBER
+                                   TO WS-SEEN-NUMBER(SEEN-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DUP-CONTROL-FILE
+           END-IF.
+
+       CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND.
+           SET SEEN-IDX TO 1.
+           PERFORM UNTIL SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-NUMBER(SEEN-IDX) = WS-NUMBER
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+               SET SEEN-IDX UP BY 1
+           END-PERFORM.
+
+       ADD-TO-SEEN-TABLE.
+           IF WS-SEEN-COUNT < 2000
+               ADD 1 TO WS-SEEN-COUNT
+               SET SEEN-IDX TO WS-SEEN-COUNT
+               MOVE WS-NUMBER TO WS-SEEN-NUMBER(SEEN-IDX)
+           END-IF.
+
+       WRITE-DUP-CONTROL.
+           OPEN OUTPUT DUP-CONTROL-FILE.
+           SET SEEN-IDX TO 1.
+           PERFORM UNTIL SEEN-IDX > WS-SEEN-COUNT
+               MOVE WS-RUN-DATE-NUM TO DC-RUN-DATE
+               MOVE WS-SEEN-NUMBER(SEEN-IDX) TO DC-NUMBER
+               WRITE DUP-CONTROL-RECORD
+               SET SEEN-IDX UP BY 1
+           END-PERFORM.
+           CLOSE DUP-CONTROL-FILE.
 
-       IF REMAINDER = 0
-           DISPLAY "The number is even."
-       ELSE
-           DISPLAY "The number is odd."
-       END-IF.
+       WRITE-DUPLICATE-RECORD.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE SORTED-NUMBER-RECORD TO DUP-RAW-VALUE.
+           WRITE EXCP-RECORD FROM WS-DUP-LINE.
+           MOVE "WRITE-DUPLICATE-RECORD" TO WS-ERR-PARAGRAPH.
+           STRING "duplicate NUMBER input: " SORTED-NUMBER-RECORD
+               DELIMITED BY SIZE INTO WS-ERR-MESSAGE.
+           CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+               WS-ERR-PARAGRAPH WS-ERR-MESSAGE.
 
-       STOP RUN.
+       DISPLAY-SUMMARY.
+           DISPLAY "EVEN RECORDS WRITTEN: " WS-EVEN-COUNT.
+           DISPLAY "ODD RECORDS WRITTEN:  " WS-ODD-COUNT.
+           DISPLAY "REJECTED RECORDS:     " WS-REJECT-COUNT.
+           DISPLAY "DUPLICATE RECORDS:    " WS-DUP-COUNT.
+           DISPLAY "TIER 0 (MOD 5) COUNT: " WS-TIER-COUNT(1).
+           DISPLAY "TIER 1 (MOD 5) COUNT: " WS-TIER-COUNT(2).
+           DISPLAY "TIER 2 (MOD 5) COUNT: " WS-TIER-COUNT(3).
+           DISPLAY "TIER 3 (MOD 5) COUNT: " WS-TIER-COUNT(4).
+           DISPLAY "TIER 4 (MOD 5) COUNT: " WS-TIER-COUNT(5).
