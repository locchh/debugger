@@ -2,14 +2,440 @@
        PROGRAM-ID. SumProgram.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUM-REPORT ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "SUMEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SUMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT BUSINESS-DATE-FILE ASSIGN TO "BUSDATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUSDATE-STATUS.
+
+           SELECT MONTHLY-TOTALS-FILE ASSIGN TO "MONTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTOT-STATUS.
+
+           SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBAUD-STATUS.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLFEED-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRAN-RECORD.
+           COPY TRANPAIR.
+
+       FD  SUM-REPORT.
+       01  RPT-LINE            PIC X(80).
+
+       FD  EXCEPTION-REPORT.
+       01  EXCP-LINE           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           COPY CKPTREC.
+
+       FD  BUSINESS-DATE-FILE.
+       01  BUSINESS-DATE-RECORD.
+           COPY BUSDATE.
+
+       FD  MONTHLY-TOTALS-FILE.
+       01  MONTHLY-TOTAL-RECORD.
+           COPY MONTOT.
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           COPY JOBAUD.
+
+       FD  GL-INTERFACE-FILE.
+       01  GL-INTERFACE-RECORD.
+           05  GL-DATE             PIC 9(8).
+           05  GL-ACCOUNT-CODE     PIC X(10).
+           05  GL-CURRENCY-CODE    PIC X(3).
+           05  GL-AMOUNT           PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       01  NUM1            PIC 9(3) VALUE 100.
-       01  NUM2            PIC 9(3) VALUE 200.
-       01  RESULT          PIC 9(4).
+       01  WS-CKPT-STATUS      PIC X(2)    VALUE "00".
+       01  WS-BUSDATE-STATUS   PIC X(2)    VALUE "00".
+       01  WS-MONTOT-STATUS    PIC X(2)    VALUE "00".
+       01  WS-JOBAUD-STATUS    PIC X(2)    VALUE "00".
+       01  WS-GLFEED-STATUS    PIC X(2)    VALUE "00".
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+       01  WS-PAIR-SUM         PIC 9(4)    VALUE ZERO.
+       01  WS-DETAIL-COUNT     PIC 9(5)    VALUE ZERO.
+       01  WS-READ-COUNT       PIC 9(5)    VALUE ZERO.
+       01  WS-EXCP-COUNT       PIC 9(5)    VALUE ZERO.
+       01  RESULT              PIC 9(4)    VALUE ZERO.
+       01  WS-RESULT-OVERFLOW  PIC X       VALUE "N".
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 100.
+       01  WS-LAST-CKPT-KEY    PIC 9(6)    VALUE ZERO.
+       01  WS-CKPT-REM         PIC 9(3)    VALUE ZERO.
+
+       01  WS-BRANCH-COUNT     PIC 9(3)    VALUE ZERO.
+       01  WS-BRANCH-FOUND     PIC X       VALUE "N".
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY BR-IDX.
+               10  WS-BRANCH-CODE      PIC X(4).
+               10  WS-BRANCH-TOTAL     PIC 9(6).
+
+       01  WS-CURRENCY-COUNT   PIC 9(3)    VALUE ZERO.
+       01  WS-CURRENCY-FOUND   PIC X       VALUE "N".
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY OCCURS 10 TIMES
+                                   INDEXED BY CUR-IDX.
+               10  WS-CURRENCY-CODE    PIC X(3).
+               10  WS-CURRENCY-TOTAL   PIC 9(4).
+
+       01  WS-ERR-PROGRAM-ID   PIC X(30)   VALUE "SumProgram".
+       01  WS-ERR-PARAGRAPH    PIC X(30).
+       01  WS-ERR-MESSAGE      PIC X(80).
+
+       01  WS-JOB-START-TIME   PIC 9(6).
+       01  WS-GL-ACCOUNT-CODE  PIC X(10)   VALUE "DAILYSUM".
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY     PIC 9(4).
+           05  WS-RUN-MM       PIC 9(2).
+           05  WS-RUN-DD       PIC 9(2).
+       01  WS-RUN-DATE-NUM     PIC 9(8)    VALUE ZERO.
+
+       01  WS-HEADER-LINE.
+           05  FILLER          PIC X(11)   VALUE "RUN DATE: ".
+           05  H-YYYY          PIC 9(4).
+           05  FILLER          PIC X       VALUE "-".
+           05  H-MM            PIC 9(2).
+           05  FILLER          PIC X       VALUE "-".
+           05  H-DD            PIC 9(2).
+           05  FILLER          PIC X(12)   VALUE "  PROGRAM: ".
+           05  H-PROGRAM-ID    PIC X(11)   VALUE "SumProgram".
+
+       01  WS-DETAIL-LINE.
+           05  FILLER          PIC X(8)    VALUE "DETAIL: ".
+           05  D-SEQ           PIC ZZZZ9.
+           05  FILLER          PIC X(10)   VALUE "  AMOUNT: ".
+           05  D-AMOUNT        PIC ZZZ9.
+           05  FILLER          PIC X(10)   VALUE "  BRANCH: ".
+           05  D-BRANCH        PIC X(4).
+
+       01  WS-FOOTER-LINE.
+           05  FILLER          PIC X(46)   VALUE
+               "ALL-CURRENCY TOTAL (FOR RECONCILIATION ONLY): ".
+           05  F-TOTAL         PIC ZZZ9.
+
+       01  WS-BRANCH-LINE.
+           05  FILLER          PIC X(8)    VALUE "BRANCH: ".
+           05  BR-CODE         PIC X(4).
+           05  FILLER          PIC X(11)   VALUE "  SUBTOTAL:".
+           05  BR-TOTAL        PIC ZZZZZ9.
+
+       01  WS-CURRENCY-LINE.
+           05  FILLER          PIC X(10)   VALUE "CURRENCY: ".
+           05  CUR-CODE        PIC X(3).
+           05  FILLER          PIC X(11)   VALUE "  SUBTOTAL:".
+           05  CUR-TOTAL       PIC ZZZ9.
+
+       01  WS-EXCP-LINE.
+           05  FILLER          PIC X(8)    VALUE "EXCEPT: ".
+           05  E-SEQ           PIC ZZZZ9.
+           05  FILLER          PIC X(10)   VALUE "  AMOUNT: ".
+           05  E-AMOUNT        PIC ZZZ9.
+           05  FILLER          PIC X(34)   VALUE
+               "  RESULT OVERFLOW ON ADD TO RESULT".
 
        PROCEDURE DIVISION.
-       ADD NUM1 TO NUM2 GIVING RESULT.
-       DISPLAY "The sum is: " RESULT.
-       STOP RUN.
+       MAIN-PARA.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           PERFORM GET-RUN-DATE.
+           PERFORM RESTART-FROM-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT SUM-REPORT.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-TRAN-RECORD.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               IF TRAN-KEY > WS-LAST-CKPT-KEY
+                   ADD TRAN-NUM1 TRAN-NUM2 GIVING WS-PAIR-SUM
+                   ADD 1 TO WS-DETAIL-COUNT
+                   MOVE "N" TO WS-RESULT-OVERFLOW
+                   ADD WS-PAIR-SUM TO RESULT
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-RESULT-OVERFLOW
+                           PERFORM WRITE-EXCEPTION-DETAIL
+                   END-ADD
+                   IF WS-RESULT-OVERFLOW = "N"
+                       PERFORM ACCUMULATE-BRANCH-SUBTOTAL
+                       PERFORM ACCUMULATE-CURRENCY-SUBTOTAL
+                   END-IF
+                   PERFORM WRITE-REPORT-DETAIL
+                   MOVE TRAN-KEY TO WS-LAST-CKPT-KEY
+                   COMPUTE WS-CKPT-REM = FUNCTION MOD(WS-DETAIL-COUNT
+                       WS-CHECKPOINT-INTERVAL)
+                   IF WS-CKPT-REM = 0
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                   END-IF
+               END-IF
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM.
+           PERFORM WRITE-BRANCH-SUBTOTALS.
+           PERFORM WRITE-CURRENCY-SUBTOTALS.
+           PERFORM WRITE-REPORT-FOOTER.
+           PERFORM WRITE-MONTHLY-TOTAL-RECORD.
+           PERFORM WRITE-GL-INTERFACE-RECORD.
+           CLOSE TRANS-FILE.
+           CLOSE SUM-REPORT.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM RESET-CHECKPOINT-FILE.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+           DISPLAY "The sum is: " RESULT.
+           IF WS-EXCP-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT BUSINESS-DATE-FILE.
+           IF WS-BUSDATE-STATUS = "00"
+               READ BUSINESS-DATE-FILE
+                   NOT AT END
+                       MOVE BD-YYYY TO WS-RUN-YYYY
+                       MOVE BD-MM TO WS-RUN-MM
+                       MOVE BD-DD TO WS-RUN-DD
+               END-READ
+               CLOSE BUSINESS-DATE-FILE
+           END-IF.
+           COMPUTE WS-RUN-DATE-NUM = WS-RUN-YYYY * 10000
+               + WS-RUN-MM * 100 + WS-RUN-DD.
+
+       RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CKPT-STATUS
+                       NOT AT END
+                           IF CKPT-RUN-DATE = WS-RUN-DATE-NUM
+                               MOVE CKPT-LAST-KEY TO WS-LAST-CKPT-KEY
+                               PERFORM RESTORE-CURRENCY-FROM-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           MOVE ZERO TO RESULT.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               ADD WS-CURRENCY-TOTAL(CUR-IDX) TO RESULT
+                   ON SIZE ERROR
+                       ADD 1 TO WS-EXCP-COUNT
+                       MOVE "RESTART-FROM-CHECKPOINT"
+                           TO WS-ERR-PARAGRAPH
+                       MOVE "RESULT overflow restoring currency totals"
+                           TO WS-ERR-MESSAGE
+                       CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                           WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+               END-ADD
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+
+       RESTORE-CURRENCY-FROM-CHECKPOINT.
+           MOVE "N" TO WS-CURRENCY-FOUND.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURRENCY-CODE(CUR-IDX) = CKPT-CURRENCY-CODE
+                   MOVE CKPT-RESULT TO WS-CURRENCY-TOTAL(CUR-IDX)
+                   MOVE "Y" TO WS-CURRENCY-FOUND
+               END-IF
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+           IF WS-CURRENCY-FOUND = "N" AND WS-CURRENCY-COUNT < 10
+               ADD 1 TO WS-CURRENCY-COUNT
+               SET CUR-IDX TO WS-CURRENCY-COUNT
+               MOVE CKPT-CURRENCY-CODE TO WS-CURRENCY-CODE(CUR-IDX)
+               MOVE CKPT-RESULT TO WS-CURRENCY-TOTAL(CUR-IDX)
+           END-IF.
+
+       READ-TRAN-RECORD.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-RUN-DATE-NUM TO CKPT-RUN-DATE.
+           MOVE WS-LAST-CKPT-KEY TO CKPT-LAST-KEY.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CURRENCY-CODE(CUR-IDX) TO CKPT-CURRENCY-CODE
+               MOVE WS-CURRENCY-TOTAL(CUR-IDX) TO CKPT-RESULT
+               WRITE CKPT-RECORD
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+
+       RESET-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE WS-RUN-YYYY TO H-YYYY.
+           MOVE WS-RUN-MM TO H-MM.
+           MOVE WS-RUN-DD TO H-DD.
+           WRITE RPT-LINE FROM WS-HEADER-LINE.
+
+       WRITE-REPORT-DETAIL.
+           MOVE WS-DETAIL-COUNT TO D-SEQ.
+           MOVE WS-PAIR-SUM TO D-AMOUNT.
+           MOVE TRAN-BRANCH TO D-BRANCH.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE RESULT TO F-TOTAL.
+           WRITE RPT-LINE FROM WS-FOOTER-LINE.
+
+       ACCUMULATE-BRANCH-SUBTOTAL.
+           MOVE "N" TO WS-BRANCH-FOUND.
+           SET BR-IDX TO 1.
+           PERFORM UNTIL BR-IDX > WS-BRANCH-COUNT
+               IF WS-BRANCH-CODE(BR-IDX) = TRAN-BRANCH
+                   ADD WS-PAIR-SUM TO WS-BRANCH-TOTAL(BR-IDX)
+                       ON SIZE ERROR
+                           MOVE "BRANCH-SUBTOTAL" TO WS-ERR-PARAGRAPH
+                           MOVE "branch subtotal overflow"
+                               TO WS-ERR-MESSAGE
+                           CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                               WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+                   END-ADD
+                   MOVE "Y" TO WS-BRANCH-FOUND
+               END-IF
+               SET BR-IDX UP BY 1
+           END-PERFORM.
+           IF WS-BRANCH-FOUND = "N" AND WS-BRANCH-COUNT < 50
+               ADD 1 TO WS-BRANCH-COUNT
+               SET BR-IDX TO WS-BRANCH-COUNT
+               MOVE TRAN-BRANCH TO WS-BRANCH-CODE(BR-IDX)
+               MOVE WS-PAIR-SUM TO WS-BRANCH-TOTAL(BR-IDX)
+           END-IF.
+
+       WRITE-BRANCH-SUBTOTALS.
+           SET BR-IDX TO 1.
+           PERFORM UNTIL BR-IDX > WS-BRANCH-COUNT
+               MOVE WS-BRANCH-CODE(BR-IDX) TO BR-CODE
+               MOVE WS-BRANCH-TOTAL(BR-IDX) TO BR-TOTAL
+               WRITE RPT-LINE FROM WS-BRANCH-LINE
+               SET BR-IDX UP BY 1
+           END-PERFORM.
+
+       ACCUMULATE-CURRENCY-SUBTOTAL.
+           MOVE "N" TO WS-CURRENCY-FOUND.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURRENCY-CODE(CUR-IDX) = TRAN-CURRENCY
+                   ADD WS-PAIR-SUM TO WS-CURRENCY-TOTAL(CUR-IDX)
+                       ON SIZE ERROR
+                           MOVE "CURRENCY-SUBTOTAL" TO WS-ERR-PARAGRAPH
+                           MOVE "currency subtotal overflow"
+                               TO WS-ERR-MESSAGE
+                           CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                               WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+                   END-ADD
+                   MOVE "Y" TO WS-CURRENCY-FOUND
+               END-IF
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+           IF WS-CURRENCY-FOUND = "N" AND WS-CURRENCY-COUNT < 10
+               ADD 1 TO WS-CURRENCY-COUNT
+               SET CUR-IDX TO WS-CURRENCY-COUNT
+               MOVE TRAN-CURRENCY TO WS-CURRENCY-CODE(CUR-IDX)
+               MOVE WS-PAIR-SUM TO WS-CURRENCY-TOTAL(CUR-IDX)
+           END-IF.
+
+       WRITE-CURRENCY-SUBTOTALS.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CURRENCY-CODE(CUR-IDX) TO CUR-CODE
+               MOVE WS-CURRENCY-TOTAL(CUR-IDX) TO CUR-TOTAL
+               WRITE RPT-LINE FROM WS-CURRENCY-LINE
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+
+       WRITE-MONTHLY-TOTAL-RECORD.
+           OPEN EXTEND MONTHLY-TOTALS-FILE.
+           IF WS-MONTOT-STATUS NOT = "00"
+               OPEN OUTPUT MONTHLY-TOTALS-FILE
+           END-IF.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               COMPUTE MT-DATE = WS-RUN-YYYY * 10000
+                   + WS-RUN-MM * 100 + WS-RUN-DD
+               MOVE WS-CURRENCY-CODE(CUR-IDX) TO MT-CURRENCY-CODE
+               MOVE WS-CURRENCY-TOTAL(CUR-IDX) TO MT-RESULT
+               WRITE MONTHLY-TOTAL-RECORD
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+           CLOSE MONTHLY-TOTALS-FILE.
+
+       WRITE-GL-INTERFACE-RECORD.
+           OPEN EXTEND GL-INTERFACE-FILE.
+           IF WS-GLFEED-STATUS NOT = "00"
+               OPEN OUTPUT GL-INTERFACE-FILE
+           END-IF.
+           SET CUR-IDX TO 1.
+           PERFORM UNTIL CUR-IDX > WS-CURRENCY-COUNT
+               COMPUTE GL-DATE = WS-RUN-YYYY * 10000
+                   + WS-RUN-MM * 100 + WS-RUN-DD
+               MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+               MOVE WS-CURRENCY-CODE(CUR-IDX) TO GL-CURRENCY-CODE
+               MOVE WS-CURRENCY-TOTAL(CUR-IDX) TO GL-AMOUNT
+               WRITE GL-INTERFACE-RECORD
+               SET CUR-IDX UP BY 1
+           END-PERFORM.
+           CLOSE GL-INTERFACE-FILE.
+
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE WS-ERR-PROGRAM-ID TO JA-PROGRAM-ID.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           ACCEPT JA-END-TIME FROM TIME.
+           MOVE WS-READ-COUNT TO JA-READ-COUNT.
+           MOVE WS-EXCP-COUNT TO JA-REJECT-COUNT.
+           MOVE WS-DETAIL-COUNT TO JA-WRITE-COUNT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOBAUD-STATUS NOT = "00"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+
+       WRITE-EXCEPTION-DETAIL.
+           ADD 1 TO WS-EXCP-COUNT.
+           MOVE WS-DETAIL-COUNT TO E-SEQ.
+           MOVE WS-PAIR-SUM TO E-AMOUNT.
+           WRITE EXCP-LINE FROM WS-EXCP-LINE.
+           MOVE "WRITE-EXCEPTION-DETAIL" TO WS-ERR-PARAGRAPH.
+           MOVE "RESULT overflow on ADD TO RESULT" TO WS-ERR-MESSAGE.
+           CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+               WS-ERR-PARAGRAPH WS-ERR-MESSAGE.
