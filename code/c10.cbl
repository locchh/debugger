@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurgeUtility.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUSINESS-DATE-FILE ASSIGN TO "BUSDATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUSDATE-STATUS.
+
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG-ARCHIVE ASSIGN TO "ERRARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRARCH-STATUS.
+
+           SELECT ERROR-LOG-WORK ASSIGN TO "ERRWORK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SIGNON-LOG-ARCHIVE ASSIGN TO "SGNARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SGNARCH-STATUS.
+
+           SELECT SIGNON-LOG-WORK ASSIGN TO "SGNWORK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOB-AUDIT-FILE ASSIGN TO "JOBAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUSINESS-DATE-FILE.
+       01  BUSINESS-DATE-RECORD.
+           COPY BUSDATE.
+
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD.
+           05  EL-DATE             PIC 9(8).
+           05  FILLER              PIC X(150).
+
+       FD  ERROR-LOG-ARCHIVE.
+       01  ERROR-LOG-ARCHIVE-RECORD  PIC X(158).
+
+       FD  ERROR-LOG-WORK.
+       01  ERROR-LOG-WORK-RECORD     PIC X(158).
+
+       FD  SIGNON-LOG.
+       01  SIGNON-LOG-RECORD.
+           05  FILLER              PIC X(40).
+           05  SL-DATE             PIC 9(8).
+           05  FILLER              PIC X(32).
+
+       FD  SIGNON-LOG-ARCHIVE.
+       01  SIGNON-LOG-ARCHIVE-RECORD PIC X(80).
+
+       FD  SIGNON-LOG-WORK.
+       01  SIGNON-LOG-WORK-RECORD    PIC X(80).
+
+       FD  JOB-AUDIT-FILE.
+       01  JOB-AUDIT-RECORD.
+           COPY JOBAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-BUSDATE-STATUS       PIC X(2)    VALUE "00".
+       01  WS-ERRARCH-STATUS       PIC X(2)    VALUE "00".
+       01  WS-SGNARCH-STATUS       PIC X(2)    VALUE "00".
+       01  WS-JOBAUD-STATUS        PIC X(2)    VALUE "00".
+       01  WS-EOF-SWITCH           PIC X       VALUE "N".
+       01  WS-TODAY                PIC 9(8).
+       01  WS-TODAY-INT            PIC S9(9).
+       01  WS-RECORD-INT           PIC S9(9).
+       01  WS-AGE-DAYS             PIC S9(9).
+
+       01  WS-ERROR-LOG-RETENTION  PIC 9(3)    VALUE 90.
+       01  WS-SIGNON-LOG-RETENTION PIC 9(3)    VALUE 90.
+
+       01  WS-KEPT-COUNT           PIC 9(5).
+       01  WS-PURGED-COUNT         PIC 9(5).
+
+       01  WS-ERR-PROGRAM-ID       PIC X(30)   VALUE "PurgeUtility".
+       01  WS-JOB-START-TIME       PIC 9(6).
+       01  WS-TOTAL-KEPT           PIC 9(7)    VALUE ZERO.
+       01  WS-TOTAL-PURGED         PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           PERFORM GET-TODAY.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY).
+           PERFORM PURGE-ERROR-LOG.
+           ADD WS-KEPT-COUNT TO WS-TOTAL-KEPT.
+           ADD WS-PURGED-COUNT TO WS-TOTAL-PURGED.
+           PERFORM PURGE-SIGNON-LOG.
+           ADD WS-KEPT-COUNT TO WS-TOTAL-KEPT.
+           ADD WS-PURGED-COUNT TO WS-TOTAL-PURGED.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       GET-TODAY.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT BUSINESS-DATE-FILE.
+           IF WS-BUSDATE-STATUS = "00"
+               READ BUSINESS-DATE-FILE
+                   NOT AT END
+                       COMPUTE WS-TODAY =
+                           BD-YYYY * 10000 + BD-MM * 100 + BD-DD
+               END-READ
+               CLOSE BUSINESS-DATE-FILE
+           END-IF.
+
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE WS-ERR-PROGRAM-ID TO JA-PROGRAM-ID.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           ACCEPT JA-END-TIME FROM TIME.
+           COMPUTE JA-READ-COUNT = WS-TOTAL-KEPT + WS-TOTAL-PURGED.
+           MOVE WS-TOTAL-PURGED TO JA-REJECT-COUNT.
+           MOVE WS-TOTAL-KEPT TO JA-WRITE-COUNT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           IF WS-JOBAUD-STATUS NOT = "00"
+               OPEN OUTPUT JOB-AUDIT-FILE
+           END-IF.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-FILE.
+
+       PURGE-ERROR-LOG.
+           MOVE ZERO TO WS-KEPT-COUNT WS-PURGED-COUNT.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT ERROR-LOG.
+           OPEN OUTPUT ERROR-LOG-WORK.
+           OPEN EXTEND ERROR-LOG-ARCHIVE.
+           IF WS-ERRARCH-STATUS NOT = "00"
+               OPEN OUTPUT ERROR-LOG-ARCHIVE
+           END-IF.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ ERROR-LOG
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       COMPUTE WS-RECORD-INT =
+                           FUNCTION INTEGER-OF-DATE(EL-DATE)
+                       COMPUTE WS-AGE-DAYS =
+                           WS-TODAY-INT - WS-RECORD-INT
+                       IF WS-AGE-DAYS > WS-ERROR-LOG-RETENTION
+                           WRITE ERROR-LOG-ARCHIVE-RECORD
+                               FROM ERROR-LOG-RECORD
+                           ADD 1 TO WS-PURGED-COUNT
+                       ELSE
+                           WRITE ERROR-LOG-WORK-RECORD
+                               FROM ERROR-LOG-RECORD
+                           ADD 1 TO WS-KEPT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ERROR-LOG.
+           CLOSE ERROR-LOG-WORK.
+           CLOSE ERROR-LOG-ARCHIVE.
+           PERFORM REPLACE-ERROR-LOG.
+           DISPLAY "ERROR-LOG: KEPT " WS-KEPT-COUNT
+               " PURGED " WS-PURGED-COUNT.
+
+       REPLACE-ERROR-LOG.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT ERROR-LOG-WORK.
+           OPEN OUTPUT ERROR-LOG.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ ERROR-LOG-WORK
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       WRITE ERROR-LOG-RECORD
+                           FROM ERROR-LOG-WORK-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ERROR-LOG-WORK.
+           CLOSE ERROR-LOG.
+
+       PURGE-SIGNON-LOG.
+           MOVE ZERO TO WS-KEPT-COUNT WS-PURGED-COUNT.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT SIGNON-LOG.
+           OPEN OUTPUT SIGNON-LOG-WORK.
+           OPEN EXTEND SIGNON-LOG-ARCHIVE.
+           IF WS-SGNARCH-STATUS NOT = "00"
+               OPEN OUTPUT SIGNON-LOG-ARCHIVE
+           END-IF.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ SIGNON-LOG
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       COMPUTE WS-RECORD-INT =
+                           FUNCTION INTEGER-OF-DATE(SL-DATE)
+                       COMPUTE WS-AGE-DAYS =
+                           WS-TODAY-INT - WS-RECORD-INT
+                       IF WS-AGE-DAYS > WS-SIGNON-LOG-RETENTION
+                           WRITE SIGNON-LOG-ARCHIVE-RECORD
+                               FROM SIGNON-LOG-RECORD
+                           ADD 1 TO WS-PURGED-COUNT
+                       ELSE
+                           WRITE SIGNON-LOG-WORK-RECORD
+                               FROM SIGNON-LOG-RECORD
+                           ADD 1 TO WS-KEPT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE SIGNON-LOG.
+           CLOSE SIGNON-LOG-WORK.
+           CLOSE SIGNON-LOG-ARCHIVE.
+           PERFORM REPLACE-SIGNON-LOG.
+           DISPLAY "SIGNON-LOG: KEPT " WS-KEPT-COUNT
+               " PURGED " WS-PURGED-COUNT.
+
+       REPLACE-SIGNON-LOG.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT SIGNON-LOG-WORK.
+           OPEN OUTPUT SIGNON-LOG.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ SIGNON-LOG-WORK
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       WRITE SIGNON-LOG-RECORD
+                           FROM SIGNON-LOG-WORK-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE SIGNON-LOG-WORK.
+           CLOSE SIGNON-LOG.
