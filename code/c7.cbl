@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ErrorLogger.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD        PIC X(158).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-STATUS        PIC X(2)    VALUE "00".
+       01  WS-TS-DATE              PIC 9(8).
+       01  WS-TS-TIME              PIC 9(6).
+
+       01  WS-ERROR-LINE.
+           05  EL-DATE             PIC 9(8).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  EL-TIME             PIC 9(6).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  EL-PROGRAM-ID       PIC X(30).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  EL-PARAGRAPH        PIC X(30).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  EL-MESSAGE          PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-ID            PIC X(30).
+       01  LS-PARAGRAPH             PIC X(30).
+       01  LS-MESSAGE               PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-ID LS-PARAGRAPH LS-MESSAGE.
+       MAIN-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           MOVE WS-TS-DATE TO EL-DATE.
+           MOVE WS-TS-TIME TO EL-TIME.
+           MOVE LS-PROGRAM-ID TO EL-PROGRAM-ID.
+           MOVE LS-PARAGRAPH TO EL-PARAGRAPH.
+           MOVE LS-MESSAGE TO EL-MESSAGE.
+           OPEN EXTEND ERROR-LOG.
+           IF WS-ERRLOG-STATUS NOT = "00"
+               OPEN OUTPUT ERROR-LOG
+           END-IF.
+           WRITE ERROR-LOG-RECORD FROM WS-ERROR-LINE.
+           CLOSE ERROR-LOG.
+           GOBACK.
