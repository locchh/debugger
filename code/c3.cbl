@@ -2,14 +2,55 @@
        PROGRAM-ID. IncorrectProgram.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRAN-RECORD.
+           COPY TRANPAIR.
+
        WORKING-STORAGE SECTION.
-       01  NUM1            PIC 9(3) VALUE 150.
-       01  NUM2            PIC 9(3) VALUE 250.
-       01  RESULT          PIC 9(4).
+       01  WS-EOF-SWITCH       PIC X       VALUE "N".
+       01  RESULT              PIC 9(4)    VALUE ZERO.
+       01  WS-EXCP-COUNT       PIC 9(5)    VALUE ZERO.
+
+       01  WS-ERR-PROGRAM-ID   PIC X(30)   VALUE
+           "IncorrectProgram".
+       01  WS-ERR-PARAGRAPH    PIC X(30).
+       01  WS-ERR-MESSAGE      PIC X(80).
 
        PROCEDURE DIVISION.
-       ADD NUM1 TO NUM2 GIVING RESULT
-       DISPLAY "The result is: " RESULT
-       STOP RUN.
\ No newline at end of file
+       MAIN-PARA.
+           OPEN INPUT TRANS-FILE.
+           PERFORM READ-TRAN-RECORD.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               ADD TRAN-NUM1 TRAN-NUM2 TO RESULT
+                   ON SIZE ERROR
+                       ADD 1 TO WS-EXCP-COUNT
+                       MOVE "MAIN-PARA" TO WS-ERR-PARAGRAPH
+                       STRING "RESULT overflow on key " TRAN-KEY
+                           DELIMITED BY SIZE INTO WS-ERR-MESSAGE
+                       CALL "ErrorLogger" USING WS-ERR-PROGRAM-ID
+                           WS-ERR-PARAGRAPH WS-ERR-MESSAGE
+               END-ADD
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           DISPLAY "The result is: " RESULT.
+           DISPLAY "OVERFLOW EXCEPTIONS: " WS-EXCP-COUNT.
+           IF WS-EXCP-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       READ-TRAN-RECORD.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
