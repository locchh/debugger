@@ -0,0 +1,13 @@
+      *> Shared transaction amount-pair record layout.
+      *> Used by SumProgram, IncorrectProgram, and MaintainTransactions
+      *> so the daily transaction file has one definition instead of
+      *> each program hand-rolling its own copy of NUM1/NUM2.
+      *> TRAN-BRANCH carries the originating branch code so SumProgram
+      *> can roll up subtotals per branch instead of one grand total.
+      *> TRAN-CURRENCY carries the settlement currency so amounts in
+      *> different currencies are never silently added together.
+           05  TRAN-KEY            PIC 9(6).
+           05  TRAN-BRANCH         PIC X(4).
+           05  TRAN-CURRENCY       PIC X(3).
+           05  TRAN-NUM1           PIC 9(3).
+           05  TRAN-NUM2           PIC 9(3).
