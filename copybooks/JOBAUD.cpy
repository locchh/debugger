@@ -0,0 +1,10 @@
+      *> Shared job-audit record layout, written once per run by every
+      *> program in the batch suite so operations has one file to check
+      *> start/end time and record counts instead of grepping each
+      *> program's own report or log for them.
+           05  JA-PROGRAM-ID       PIC X(30).
+           05  JA-START-TIME       PIC 9(6).
+           05  JA-END-TIME         PIC 9(6).
+           05  JA-READ-COUNT       PIC 9(7).
+           05  JA-REJECT-COUNT     PIC 9(7).
+           05  JA-WRITE-COUNT      PIC 9(7).
