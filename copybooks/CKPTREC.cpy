@@ -0,0 +1,16 @@
+      *> Shared SumProgram checkpoint record layout.
+      *> One record is written per currency at each checkpoint interval,
+      *> so the balance-reconciliation program reads this file the same
+      *> way SumProgram does to restart instead of re-parsing a report.
+      *> CKPT-CURRENCY-CODE identifies which currency's running total
+      *> CKPT-RESULT carries; CKPT-LAST-KEY is shared across currencies
+      *> since it tracks the last transaction key processed overall.
+      *> CKPT-RUN-DATE carries the business date the record was written
+      *> under, so a restart can tell "resume today's aborted run" from
+      *> leftover records from a prior day's completed run, and so the
+      *> checkpoint file is purgeable the same way ERROR-LOG/SIGNON-LOG
+      *> are by business date.
+           05  CKPT-RUN-DATE       PIC 9(8).
+           05  CKPT-LAST-KEY       PIC 9(6).
+           05  CKPT-CURRENCY-CODE  PIC X(3).
+           05  CKPT-RESULT         PIC 9(4).
