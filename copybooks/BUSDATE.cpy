@@ -0,0 +1,7 @@
+      *> Shared business-date control record layout.
+      *> Read once per run from the BUSDATE control file so every
+      *> program in the suite dates its output by the cycle it ran
+      *> under instead of the system clock.
+           05  BD-YYYY             PIC 9(4).
+           05  BD-MM               PIC 9(2).
+           05  BD-DD               PIC 9(2).
