@@ -0,0 +1,8 @@
+      *> Shared monthly-totals record layout.
+      *> Written once per currency at end-of-run by SumProgram and read
+      *> back by BalanceReconciliation and MonthEndSummary, so all
+      *> three programs agree on the per-currency rollup layout instead
+      *> of each declaring its own copy of the same fields.
+           05  MT-DATE             PIC 9(8).
+           05  MT-CURRENCY-CODE    PIC X(3).
+           05  MT-RESULT           PIC 9(4).
