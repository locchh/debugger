@@ -0,0 +1,12 @@
+//MONTHEND JOB (ACCTG),'MONTH-END SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Rolls up SumProgram's accumulated daily totals into a
+//* month-to-date management summary. Run on the last business
+//* day of the month, after the nightly cycle's SUMSTEP.
+//*--------------------------------------------------------------
+//MESTEP   EXEC PGM=MONTHEND
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MONTOT   DD   DSN=PROD.BATCH.MONTHLY.TOTALS,DISP=SHR
+//MESRPT   DD   DSN=PROD.BATCH.MONTHEND.REPORT,DISP=MOD
+//JOBAUD   DD   DSN=PROD.BATCH.JOB.AUDIT,DISP=MOD
