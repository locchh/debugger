@@ -0,0 +1,60 @@
+//NIGHTLY  JOB (ACCTG),'NIGHTLY BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly cycle: operator sign-on, daily sum, even/odd split.
+//* Each step only runs if the prior step completed with RC <= 4.
+//*--------------------------------------------------------------
+//SIGNON   EXEC PGM=ASKNAME
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LANGCTL  DD   DSN=PROD.BATCH.CONTROL.LANG,DISP=SHR
+//BUSDATE  DD   DSN=PROD.BATCH.CONTROL.BUSDATE,DISP=SHR
+//OPERMSTR DD   DSN=PROD.BATCH.OPERATOR.MASTER,DISP=SHR
+//SIGNLOG  DD   DSN=PROD.BATCH.SIGNON.LOG,DISP=MOD
+//TRANLOG  DD   DSN=PROD.BATCH.TRANSACTION.LOG,DISP=MOD
+//JOBAUD   DD   DSN=PROD.BATCH.JOB.AUDIT,DISP=MOD
+//*
+//SUMSTEP  EXEC PGM=SUMPROG,COND=(4,GT,SIGNON)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.BATCH.TRANS.DAILY,DISP=SHR
+//BUSDATE  DD   DSN=PROD.BATCH.CONTROL.BUSDATE,DISP=SHR
+//SUMRPT   DD   DSN=PROD.BATCH.SUM.REPORT,DISP=MOD
+//SUMEXCP  DD   DSN=PROD.BATCH.SUM.EXCEPTIONS,DISP=MOD
+//SUMCKPT  DD   DSN=PROD.BATCH.SUM.CHECKPOINT,DISP=MOD
+//MONTOT   DD   DSN=PROD.BATCH.MONTHLY.TOTALS,DISP=MOD
+//GLFEED   DD   DSN=PROD.BATCH.GL.INTERFACE,DISP=MOD
+//JOBAUD   DD   DSN=PROD.BATCH.JOB.AUDIT,DISP=MOD
+//*
+//RECSTEP  EXEC PGM=BALRECON,COND=(4,GT,SUMSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MONTOT   DD   DSN=PROD.BATCH.MONTHLY.TOTALS,DISP=SHR
+//BUSDATE  DD   DSN=PROD.BATCH.CONTROL.BUSDATE,DISP=SHR
+//BALFILE  DD   DSN=PROD.BATCH.CONTROL.BALANCE,DISP=SHR
+//BALRPT   DD   DSN=PROD.BATCH.RECON.REPORT,DISP=MOD
+//JOBAUD   DD   DSN=PROD.BATCH.JOB.AUDIT,DISP=MOD
+//*
+//EVNSTEP  EXEC PGM=EVENODD,COND=(4,GT,SUMSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//NUMFILE  DD   DSN=PROD.BATCH.NUMBERS.DAILY,DISP=SHR
+//BUSDATE  DD   DSN=PROD.BATCH.CONTROL.BUSDATE,DISP=SHR
+//NUMVALID DD   DSN=&&NUMVALID,DISP=(NEW,DELETE,DELETE)
+//NUMSORT  DD   DSN=&&NUMSORT,DISP=(NEW,DELETE,DELETE)
+//SRTWORK  DD   DSN=&&SRTWORK,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5))
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//EVENFILE DD   DSN=PROD.BATCH.NUMBERS.EVEN,DISP=MOD
+//ODDFILE  DD   DSN=PROD.BATCH.NUMBERS.ODD,DISP=MOD
+//NUMEXCP  DD   DSN=PROD.BATCH.NUMBERS.EXCEPTIONS,DISP=MOD
+//DUPCTL   DD   DSN=PROD.BATCH.NUMBERS.DUPCTL,DISP=MOD
+//JOBAUD   DD   DSN=PROD.BATCH.JOB.AUDIT,DISP=MOD
+//*
+//PURGSTEP EXEC PGM=PURGEUTL,COND=(4,GT,EVNSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BUSDATE  DD   DSN=PROD.BATCH.CONTROL.BUSDATE,DISP=SHR
+//ERRLOG   DD   DSN=PROD.BATCH.ERROR.LOG,DISP=SHR
+//SIGNLOG  DD   DSN=PROD.BATCH.SIGNON.LOG,DISP=SHR
+//ERRARCH  DD   DSN=PROD.BATCH.ERROR.LOG.ARCHIVE,DISP=MOD
+//ERRWORK  DD   DSN=&&ERRWORK,DISP=(NEW,DELETE,DELETE)
+//SGNARCH  DD   DSN=PROD.BATCH.SIGNON.LOG.ARCHIVE,DISP=MOD
+//SGNWORK  DD   DSN=&&SGNWORK,DISP=(NEW,DELETE,DELETE)
+//JOBAUD   DD   DSN=PROD.BATCH.JOB.AUDIT,DISP=MOD
